@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PIZZA-STOCK-ADJUST-PROG.
+       AUTHOR.     AUSTIN_OGLETREE.
+      **********************************************************
+      *  This program posts a day's sales transactions against
+      *  the PR1FA22-Pizza inventory master, decrementing
+      *  NUM-IN-STOCK-IN for each truck/item sold so the next
+      *  inventory report reflects real end-of-day stock.
+      **********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBMPC.
+       OBJECT-COMPUTER.    IBMPC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PIZZA-SALES-TXN-FILE
+               ASSIGN TO 'PIZZA-SALES-TXN.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALES-TXN-FILE-STATUS.
+
+           SELECT PR1FA22-Pizza
+               ASSIGN TO 'PR1FA22-Pizza.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PIZZA-KEY
+               FILE STATUS IS WS-PIZZA-FILE-STATUS.
+
+           SELECT PIZZA-ADJUST-EXCEPTION-FILE
+               ASSIGN TO 'PIZZA-ADJUST-EXCEPTION.TXT'.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PIZZA-SALES-TXN-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       01  PIZZA-SALES-TXN-REC.
+           05  TXN-TRUCK-ID-IN        PIC X(5).
+           05  TXN-ITEM-ID-IN         PIC A(2).
+           05  TXN-QTY-SOLD-IN        PIC 9(3).
+      *
+       FD  PR1FA22-Pizza
+           RECORD CONTAINS 40 CHARACTERS.
+           COPY PIZZAREC.
+      *
+       FD  PIZZA-ADJUST-EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PIZZA-ADJUST-EXCEPTION-REC PIC X(80).
+      *********
+       WORKING-STORAGE SECTION.
+       01    WS-WORK-AREAS.
+             05    ARE-THERE-MORE-RECORDS    PIC X(3) VALUE 'YES'.
+             05    WS-PIZZA-FILE-STATUS      PIC XX VALUE '00'.
+             05    WS-SALES-TXN-FILE-STATUS  PIC XX VALUE '00'.
+
+       01    WS-VALIDATION-AREAS.
+             05    WS-VALID-TXN-SW           PIC X(3).
+             05    WS-ERROR-REASON           PIC X(35).
+
+       01    EXCEPTION-REPORT-HEADER.
+             05    FILLER          PIC X(5)  VALUE SPACES.
+             05    FILLER          PIC X(30) VALUE
+                   'STOCK ADJUSTMENT EXCEPTIONS'.
+
+       01    EXCEPTION-COL-HEADER.
+             05    FILLER          PIC X(5) VALUE SPACES.
+             05    FILLER          PIC X(5) VALUE 'TRUCK'.
+             05    FILLER          PIC X(5) VALUE SPACES.
+             05    FILLER          PIC X(4) VALUE 'ITEM'.
+             05    FILLER          PIC X(5) VALUE SPACES.
+             05    FILLER          PIC X(3) VALUE 'QTY'.
+             05    FILLER          PIC X(6) VALUE SPACES.
+             05    FILLER          PIC X(6) VALUE 'REASON'.
+
+       01    EXCEPTION-LINE.
+             05    FILLER          PIC X(5) VALUE SPACES.
+             05    EX-TRUCK-ID-OUT PIC X(5).
+             05    FILLER          PIC X(5) VALUE SPACES.
+             05    EX-ITEM-ID-OUT  PIC X(2).
+             05    FILLER          PIC X(7) VALUE SPACES.
+             05    EX-QTY-OUT      PIC X(3).
+             05    FILLER          PIC X(3) VALUE SPACES.
+             05    EX-REASON-OUT   PIC X(35).
+
+       01    WS-POST-COUNTERS.
+             05    WS-POSTED-COUNT           PIC 9(5) VALUE 0.
+             05    WS-REJECTED-COUNT         PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 125-HOUSEKEEPING
+           PERFORM 150-READ-RECORDS
+           PERFORM 250-CLOSE-ROUTINE
+
+           .
+      *
+       125-HOUSEKEEPING.
+
+           OPEN    INPUT     PIZZA-SALES-TXN-FILE
+           IF WS-SALES-TXN-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PIZZA-SALES-TXN.TXT, STATUS: '
+                       WS-SALES-TXN-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN    I-O       PR1FA22-Pizza
+           IF WS-PIZZA-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PR1FA22-Pizza, STATUS: '
+                       WS-PIZZA-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN    OUTPUT    PIZZA-ADJUST-EXCEPTION-FILE
+
+           MOVE EXCEPTION-REPORT-HEADER TO PIZZA-ADJUST-EXCEPTION-REC
+           WRITE PIZZA-ADJUST-EXCEPTION-REC
+                   AFTER ADVANCING 2 LINE.
+
+           MOVE EXCEPTION-COL-HEADER    TO PIZZA-ADJUST-EXCEPTION-REC
+           WRITE PIZZA-ADJUST-EXCEPTION-REC
+                   AFTER ADVANCING 2 LINE
+
+                  .
+      *
+       150-READ-RECORDS.
+
+             PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
+                  READ PIZZA-SALES-TXN-FILE
+                      AT END
+                          MOVE 'NO' TO ARE-THERE-MORE-RECORDS
+                      NOT AT END
+                          PERFORM 200-PROCESS-RTN
+                  END-READ
+              END-PERFORM
+           .
+      *
+       200-PROCESS-RTN.
+
+              MOVE 'YES'  TO WS-VALID-TXN-SW
+              MOVE SPACES TO WS-ERROR-REASON
+
+              IF TXN-QTY-SOLD-IN NOT NUMERIC
+                  MOVE 'NO' TO WS-VALID-TXN-SW
+                  MOVE 'NON-NUMERIC QUANTITY SOLD' TO WS-ERROR-REASON
+              END-IF
+
+              IF WS-VALID-TXN-SW = 'YES'
+                  MOVE TXN-TRUCK-ID-IN TO TRUCK-ID-IN
+                  MOVE TXN-ITEM-ID-IN  TO ITEM-ID-IN
+
+                  READ PR1FA22-Pizza
+                      INVALID KEY
+                          MOVE 'NO' TO WS-VALID-TXN-SW
+                          MOVE 'TRUCK/ITEM NOT FOUND ON MASTER'
+                                  TO WS-ERROR-REASON
+                  END-READ
+              END-IF
+
+              IF WS-VALID-TXN-SW = 'YES'
+                 AND TXN-QTY-SOLD-IN > NUM-IN-STOCK-IN
+                  MOVE 'NO' TO WS-VALID-TXN-SW
+                  MOVE 'QUANTITY SOLD EXCEEDS STOCK ON HAND'
+                          TO WS-ERROR-REASON
+              END-IF
+
+              IF WS-VALID-TXN-SW = 'YES'
+                  SUBTRACT TXN-QTY-SOLD-IN FROM NUM-IN-STOCK-IN
+                  REWRITE PIZZA-TRUCK-REC
+                      INVALID KEY
+                          MOVE 'NO' TO WS-VALID-TXN-SW
+                          MOVE 'REWRITE FAILED' TO WS-ERROR-REASON
+                  END-REWRITE
+              END-IF
+
+              IF WS-VALID-TXN-SW = 'YES'
+                  ADD 1 TO WS-POSTED-COUNT
+              ELSE
+                  ADD 1 TO WS-REJECTED-COUNT
+                  PERFORM 220-WRITE-EXCEPTION-RTN
+              END-IF
+           .
+      *
+       220-WRITE-EXCEPTION-RTN.
+
+              MOVE TXN-TRUCK-ID-IN    TO EX-TRUCK-ID-OUT
+              MOVE TXN-ITEM-ID-IN     TO EX-ITEM-ID-OUT
+              MOVE TXN-QTY-SOLD-IN    TO EX-QTY-OUT
+              MOVE WS-ERROR-REASON    TO EX-REASON-OUT
+
+              MOVE EXCEPTION-LINE TO PIZZA-ADJUST-EXCEPTION-REC
+              WRITE PIZZA-ADJUST-EXCEPTION-REC
+                     AFTER ADVANCING 1 LINE
+           .
+
+       250-CLOSE-ROUTINE.
+
+              DISPLAY 'TRANSACTIONS POSTED:   ' WS-POSTED-COUNT
+              DISPLAY 'TRANSACTIONS REJECTED: ' WS-REJECTED-COUNT
+
+              CLOSE    PIZZA-SALES-TXN-FILE
+                       PR1FA22-Pizza
+                       PIZZA-ADJUST-EXCEPTION-FILE
+
+              STOP RUN
+           .
