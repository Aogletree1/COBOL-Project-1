@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PIZZA-CONVERT-PROG.
+       AUTHOR.     AUSTIN_OGLETREE.
+      **********************************************************
+      *  One-time conversion utility for the req 004 cutover.
+      *  Reads the old LINE SEQUENTIAL PR1FA22-Pizza.TXT master
+      *  (field order TRUCK-ID-IN, EMPLOYEE-ID-IN, EMPLOYEE-NAME-IN,
+      *  ITEM-ID-IN, NUM-IN-STOCK-IN, PURCHASE-IN, SELLING-IN) and
+      *  writes every record into the new ORGANIZATION IS INDEXED
+      *  PR1FA22-Pizza.DAT master built on copybooks/PIZZAREC.cpy,
+      *  which reorders TRUCK-ID-IN/ITEM-ID-IN into the leading
+      *  PIZZA-KEY group required for the RECORD KEY. Run this once
+      *  against the old .TXT extract before the first run of
+      *  PIZZA-INVENTORY-PROG, PIZZA-INQUIRY-PROG, or
+      *  PIZZA-STOCK-ADJUST-PROG against the new .DAT master.
+      **********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBMPC.
+       OBJECT-COMPUTER.    IBMPC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PIZZA-OLD-FILE
+               ASSIGN TO 'PR1FA22-Pizza.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLD-FILE-STATUS.
+
+           SELECT PR1FA22-Pizza
+               ASSIGN TO 'PR1FA22-Pizza.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PIZZA-KEY
+               FILE STATUS IS WS-PIZZA-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PIZZA-OLD-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  PIZZA-OLD-REC.
+           05  OLD-TRUCK-ID-IN        PIC X(5).
+           05  OLD-EMPLOYEE-ID-IN     PIC X(4).
+           05  OLD-EMPLOYEE-NAME-IN   PIC X(20).
+           05  OLD-ITEM-ID-IN         PIC A(2).
+           05  OLD-NUM-IN-STOCK-IN    PIC 9(3).
+           05  OLD-PURCHASE-IN        PIC 9(3).
+           05  OLD-SELLING-IN         PIC 9(3).
+      *
+       FD  PR1FA22-Pizza
+           RECORD CONTAINS 40 CHARACTERS.
+           COPY PIZZAREC.
+      *********
+       WORKING-STORAGE SECTION.
+       01    WS-WORK-AREAS.
+             05    ARE-THERE-MORE-RECORDS    PIC X(3) VALUE 'YES'.
+             05    WS-PIZZA-FILE-STATUS      PIC XX VALUE '00'.
+             05    WS-OLD-FILE-STATUS        PIC XX VALUE '00'.
+
+       01    WS-CONVERT-COUNTERS.
+             05    WS-CONVERTED-COUNT        PIC 9(5) VALUE 0.
+             05    WS-REJECTED-COUNT         PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 125-HOUSEKEEPING
+           PERFORM 150-READ-RECORDS
+           PERFORM 250-CLOSE-ROUTINE
+
+           .
+      *
+       125-HOUSEKEEPING.
+
+           OPEN    INPUT     PIZZA-OLD-FILE
+           IF WS-OLD-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PR1FA22-Pizza.TXT, STATUS: '
+                       WS-OLD-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN    OUTPUT    PR1FA22-Pizza
+           IF WS-PIZZA-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PR1FA22-Pizza, STATUS: '
+                       WS-PIZZA-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           .
+      *
+       150-READ-RECORDS.
+
+             PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
+                  READ PIZZA-OLD-FILE
+                      AT END
+                          MOVE 'NO' TO ARE-THERE-MORE-RECORDS
+                      NOT AT END
+                          PERFORM 200-PROCESS-RTN
+                  END-READ
+              END-PERFORM
+           .
+      *
+       200-PROCESS-RTN.
+
+              MOVE OLD-TRUCK-ID-IN      TO TRUCK-ID-IN
+              MOVE OLD-ITEM-ID-IN       TO ITEM-ID-IN
+              MOVE OLD-EMPLOYEE-ID-IN   TO EMPLOYEE-ID-IN
+              MOVE OLD-EMPLOYEE-NAME-IN TO EMPLOYEE-NAME-IN
+              MOVE OLD-NUM-IN-STOCK-IN  TO NUM-IN-STOCK-IN
+              MOVE OLD-PURCHASE-IN      TO PURCHASE-IN
+              MOVE OLD-SELLING-IN       TO SELLING-IN
+
+              WRITE PIZZA-TRUCK-REC
+                  INVALID KEY
+                      ADD 1 TO WS-REJECTED-COUNT
+                      DISPLAY 'DUPLICATE TRUCK/ITEM KEY SKIPPED: '
+                              OLD-TRUCK-ID-IN OLD-ITEM-ID-IN
+                  NOT INVALID KEY
+                      ADD 1 TO WS-CONVERTED-COUNT
+              END-WRITE
+           .
+
+       250-CLOSE-ROUTINE.
+
+              DISPLAY 'RECORDS CONVERTED: ' WS-CONVERTED-COUNT
+              DISPLAY 'RECORDS REJECTED:  ' WS-REJECTED-COUNT
+
+              CLOSE    PIZZA-OLD-FILE
+                       PR1FA22-Pizza
+
+              STOP RUN
+           .
