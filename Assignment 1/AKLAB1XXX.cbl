@@ -44,9 +44,14 @@
 
       * USE SALES-REPORT.TXT FOR THE PRINTER FILE
 
-           SELECT SALES-REPORT-FILE 
+           SELECT SALES-REPORT-FILE
                ASSIGN TO 'SALES-REPORT.TXT'.
- 
+
+      * EXCEPTION LISTING FOR SALES-FILE RECORDS WITH A BAD QUANTITY
+
+           SELECT SALES-EXCEPTION-FILE
+               ASSIGN TO 'SALES-EXCEPTION.TXT'.
+
       *
        DATA DIVISION.
        FILE SECTION.
@@ -64,15 +69,47 @@
        FD    SALES-REPORT-FILE
              RECORD CONTAINS 80 CHARACTERS.
        01    SALES-REPORT-REC            PIC X(80).
+      *
+       FD  SALES-EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SALES-EXCEPTION-REC          PIC X(80).
       *********
        WORKING-STORAGE SECTION.
        01    WS-WORK-AREAS.
              05    ARE-THERE-MORE-RECORDS    PIC X(3) VALUE 'YES'.
 
+       01    WS-VALIDATION-AREAS.
+             05    WS-VALID-RECORD-SW        PIC X(3).
+             05    WS-BAD-FIELD-NAME         PIC X(5).
+             05    WS-ERROR-REASON           PIC X(20).
+             05    WS-MAX-REASONABLE-QTY     PIC 999 VALUE 500.
+
+       01    WS-COMMISSION-AREAS.
+             05    WS-COMMISSION-RATE        PIC 9V99 VALUE 2.00.
+             05    WS-COMMISSION-AMT         PIC S9(5)V99 VALUE 0.
+
+       01    WS-TOTAL-AREAS.
+             05    WS-TOTAL-SHOES            PIC S9(5) VALUE 0.
+             05    WS-TOTAL-BELTS            PIC S9(5) VALUE 0.
+             05    WS-TOTAL-SOCKS            PIC S9(5) VALUE 0.
+             05    WS-TOTAL-COMMISSION       PIC S9(7)V99 VALUE 0.
+
       *************************OUTPUT AREA*****************************
        01 REPORT-HEADER.
           05 FILLER          PIC X(34) VALUE SPACES.
           05 FILLER          PIC X(12) VALUE 'SALES REPORT'.
+      *
+       01 COL-HEADER.
+          05 FILLER          PIC X(5)  VALUE SPACES.
+          05 FILLER          PIC X(20) VALUE 'SALESPERSON'.
+          05 FILLER          PIC X(5)  VALUE SPACES.
+          05 FILLER          PIC X(5)  VALUE 'SHOES'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(5)  VALUE 'BELTS'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(5)  VALUE 'SOCKS'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(10) VALUE 'COMMISSION'.
       *
        01 DETAIL-LINE.
           05 FILLER          PIC X(5) VALUE SPACES.
@@ -83,6 +120,41 @@
           05 DL-BELTS-OUT    PIC 999.
           05 FILLER          PIC X(5) VALUE SPACES.
           05 DL-SOCKS-OUT    PIC 999.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 DL-COMMISSION-OUT PIC ZZZ9.99.
+      *
+       01 TOTAL-LINE.
+          05 FILLER          PIC X(5)  VALUE SPACES.
+          05 FILLER          PIC X(20) VALUE 'TOTAL'.
+          05 FILLER          PIC X(5)  VALUE SPACES.
+          05 TL-SHOES-OUT    PIC ZZZZ9.
+          05 FILLER          PIC X(4)  VALUE SPACES.
+          05 TL-BELTS-OUT    PIC ZZZZ9.
+          05 FILLER          PIC X(4)  VALUE SPACES.
+          05 TL-SOCKS-OUT    PIC ZZZZ9.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 TL-COMMISSION-OUT PIC ZZZZZZ9.99.
+      *
+       01 EXCEPTION-REPORT-HEADER.
+          05 FILLER          PIC X(5)  VALUE SPACES.
+          05 FILLER          PIC X(30) VALUE
+             'SALES QUANTITY EXCEPTIONS'.
+      *
+       01 EXCEPTION-COL-HEADER.
+          05 FILLER          PIC X(5)  VALUE SPACES.
+          05 FILLER          PIC X(20) VALUE 'SALESPERSON'.
+          05 FILLER          PIC X(5)  VALUE SPACES.
+          05 FILLER          PIC X(5)  VALUE 'FIELD'.
+          05 FILLER          PIC X(5)  VALUE SPACES.
+          05 FILLER          PIC X(20) VALUE 'REASON'.
+      *
+       01 EXCEPTION-LINE.
+          05 FILLER          PIC X(5)  VALUE SPACES.
+          05 EX-SALESPERSON-OUT PIC X(20).
+          05 FILLER          PIC X(5)  VALUE SPACES.
+          05 EX-FIELD-OUT    PIC X(5).
+          05 FILLER          PIC X(5)  VALUE SPACES.
+          05 EX-REASON-OUT   PIC X(20).
 
        PROCEDURE DIVISION.
 
@@ -100,10 +172,23 @@
 
            OPEN    INPUT     SALES-FILE
                    OUTPUT    SALES-REPORT-FILE
+                   OUTPUT    SALES-EXCEPTION-FILE
 
            MOVE REPORT-HEADER TO SALES-REPORT-REC
-           WRITE SALES-REPORT-REC 
+           WRITE SALES-REPORT-REC
                    AFTER ADVANCING 1 LINE
+
+           MOVE COL-HEADER    TO SALES-REPORT-REC
+           WRITE SALES-REPORT-REC
+                   AFTER ADVANCING 2 LINE
+
+           MOVE EXCEPTION-REPORT-HEADER TO SALES-EXCEPTION-REC
+           WRITE SALES-EXCEPTION-REC
+                   AFTER ADVANCING 1 LINE
+
+           MOVE EXCEPTION-COL-HEADER    TO SALES-EXCEPTION-REC
+           WRITE SALES-EXCEPTION-REC
+                   AFTER ADVANCING 2 LINE
            .
       *
        150-READ-RECORDS.
@@ -117,28 +202,111 @@
                   END-READ
               END-PERFORM
            .
+      *
+       175-VALIDATE-RECORD.
+
+              MOVE 'YES'  TO WS-VALID-RECORD-SW
+              MOVE SPACES TO WS-BAD-FIELD-NAME
+              MOVE SPACES TO WS-ERROR-REASON
+
+              IF SHOES-IN NOT NUMERIC
+                  MOVE 'NO'      TO WS-VALID-RECORD-SW
+                  MOVE 'SHOES'   TO WS-BAD-FIELD-NAME
+                  MOVE 'NON-NUMERIC'  TO WS-ERROR-REASON
+              END-IF
+
+              IF WS-VALID-RECORD-SW = 'YES'
+                 AND BELTS-IN NOT NUMERIC
+                  MOVE 'NO'      TO WS-VALID-RECORD-SW
+                  MOVE 'BELTS'   TO WS-BAD-FIELD-NAME
+                  MOVE 'NON-NUMERIC'  TO WS-ERROR-REASON
+              END-IF
+
+              IF WS-VALID-RECORD-SW = 'YES'
+                 AND SOCKS-IN NOT NUMERIC
+                  MOVE 'NO'      TO WS-VALID-RECORD-SW
+                  MOVE 'SOCKS'   TO WS-BAD-FIELD-NAME
+                  MOVE 'NON-NUMERIC'  TO WS-ERROR-REASON
+              END-IF
+
+              IF WS-VALID-RECORD-SW = 'YES'
+                 AND SHOES-IN > WS-MAX-REASONABLE-QTY
+                  MOVE 'NO'      TO WS-VALID-RECORD-SW
+                  MOVE 'SHOES'   TO WS-BAD-FIELD-NAME
+                  MOVE 'OUT OF RANGE' TO WS-ERROR-REASON
+              END-IF
+
+              IF WS-VALID-RECORD-SW = 'YES'
+                 AND BELTS-IN > WS-MAX-REASONABLE-QTY
+                  MOVE 'NO'      TO WS-VALID-RECORD-SW
+                  MOVE 'BELTS'   TO WS-BAD-FIELD-NAME
+                  MOVE 'OUT OF RANGE' TO WS-ERROR-REASON
+              END-IF
+
+              IF WS-VALID-RECORD-SW = 'YES'
+                 AND SOCKS-IN > WS-MAX-REASONABLE-QTY
+                  MOVE 'NO'      TO WS-VALID-RECORD-SW
+                  MOVE 'SOCKS'   TO WS-BAD-FIELD-NAME
+                  MOVE 'OUT OF RANGE' TO WS-ERROR-REASON
+              END-IF
+           .
       *
        200-PROCESS-RTN.
 
-              MOVE SALESPERSON-IN  TO DL-NAME-OUT
-              MOVE SHOES-IN        TO DL-SHOES-OUT
-              MOVE BELTS-IN        TO DL-BELTS-OUT
-              MOVE SOCKS-IN        TO DL-SOCKS-OUT
+              PERFORM 175-VALIDATE-RECORD
 
-              MOVE DETAIL-LINE TO SALES-REPORT-REC
+              IF WS-VALID-RECORD-SW = 'NO'
+                  PERFORM 220-WRITE-EXCEPTION-RTN
+              ELSE
+                  MOVE SALESPERSON-IN  TO DL-NAME-OUT
+                  MOVE SHOES-IN        TO DL-SHOES-OUT
+                  MOVE BELTS-IN        TO DL-BELTS-OUT
+                  MOVE SOCKS-IN        TO DL-SOCKS-OUT
 
-              WRITE SALES-REPORT-REC 
-                     AFTER ADVANCING 1 LINE
+                  COMPUTE WS-COMMISSION-AMT ROUNDED =
+                          (SHOES-IN + BELTS-IN + SOCKS-IN)
+                              * WS-COMMISSION-RATE
+                  MOVE WS-COMMISSION-AMT TO DL-COMMISSION-OUT
 
+                  MOVE DETAIL-LINE TO SALES-REPORT-REC
 
+                  WRITE SALES-REPORT-REC
+                         AFTER ADVANCING 1 LINE
+
+                  ADD SHOES-IN          TO WS-TOTAL-SHOES
+                  ADD BELTS-IN          TO WS-TOTAL-BELTS
+                  ADD SOCKS-IN          TO WS-TOTAL-SOCKS
+                  ADD WS-COMMISSION-AMT TO WS-TOTAL-COMMISSION
+              END-IF
+           .
+      *
+       220-WRITE-EXCEPTION-RTN.
+
+              MOVE SALESPERSON-IN   TO EX-SALESPERSON-OUT
+              MOVE WS-BAD-FIELD-NAME TO EX-FIELD-OUT
+              MOVE WS-ERROR-REASON  TO EX-REASON-OUT
+
+              MOVE EXCEPTION-LINE TO SALES-EXCEPTION-REC
+              WRITE SALES-EXCEPTION-REC
+                     AFTER ADVANCING 1 LINE
            .
 
        250-CLOSE-ROUTINE.
 
       *SAME FILE NAME AS SELECT STATEMENT
 
+              MOVE WS-TOTAL-SHOES      TO TL-SHOES-OUT
+              MOVE WS-TOTAL-BELTS      TO TL-BELTS-OUT
+              MOVE WS-TOTAL-SOCKS      TO TL-SOCKS-OUT
+              MOVE WS-TOTAL-COMMISSION TO TL-COMMISSION-OUT
+
+              MOVE TOTAL-LINE TO SALES-REPORT-REC
+              WRITE SALES-REPORT-REC
+                      AFTER ADVANCING 2 LINE
+
               CLOSE    SALES-FILE
                        SALES-REPORT-FILE
+                       SALES-EXCEPTION-FILE
 
               STOP RUN
            .
