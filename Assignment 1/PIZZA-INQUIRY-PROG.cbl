@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PIZZA-INQUIRY-PROG.
+       AUTHOR.     AUSTIN_OGLETREE.
+      **********************************************************
+      *  This program looks up a single PR1FA22-Pizza record by
+      *  TRUCK-ID + ITEM-ID, so a driver's stock question can be
+      *  answered without running the full inventory report.
+      **********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBMPC.
+       OBJECT-COMPUTER.    IBMPC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PR1FA22-Pizza
+               ASSIGN TO 'PR1FA22-Pizza.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PIZZA-KEY
+               FILE STATUS IS WS-PIZZA-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PR1FA22-Pizza
+           RECORD CONTAINS 40 CHARACTERS.
+           COPY PIZZAREC.
+      *********
+       WORKING-STORAGE SECTION.
+       01    WS-WORK-AREAS.
+             05    WS-PIZZA-FILE-STATUS      PIC XX VALUE '00'.
+             05    WS-ANOTHER-LOOKUP-SW      PIC X(3) VALUE 'YES'.
+
+       01    WS-INQUIRY-SCREEN.
+             05    WS-TRUCK-ID-PROMPT        PIC X(41) VALUE
+                   'ENTER TRUCK ID (5 CHARS, BLANK TO STOP): '.
+             05    WS-ITEM-ID-PROMPT         PIC X(41) VALUE
+                   'ENTER ITEM ID (2 CHARS)................: '.
+
+       01    WS-RESULT-LINE.
+             05    FILLER             PIC X(7)  VALUE 'TRUCK: '.
+             05    WS-TRUCK-ID-OUT    PIC X(5).
+             05    FILLER             PIC X(9)  VALUE '  ITEM: '.
+             05    WS-ITEM-ID-OUT     PIC XX.
+             05    FILLER             PIC X(12) VALUE '  EMPLOYEE: '.
+             05    WS-EMPLOYEE-ID-OUT PIC X(4).
+             05    FILLER             PIC X(2)  VALUE SPACES.
+             05    WS-EMPLOYEE-NM-OUT PIC X(20).
+             05    FILLER             PIC X(9)  VALUE '  STOCK: '.
+             05    WS-STOCK-OUT       PIC ZZ9.
+             05    FILLER             PIC X(12) VALUE '  PURCHASE: '.
+             05    WS-PURCHASE-OUT    PIC ZZ9.
+             05    FILLER             PIC X(11) VALUE '  SELLING: '.
+             05    WS-SELLING-OUT     PIC ZZ9.
+
+       01    WS-NOT-FOUND-MSG         PIC X(60) VALUE
+             'NO MATCHING RECORD FOR THAT TRUCK ID / ITEM ID.'.
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 125-HOUSEKEEPING
+           PERFORM UNTIL WS-ANOTHER-LOOKUP-SW = 'NO'
+               PERFORM 150-GET-KEY-RTN
+               IF WS-ANOTHER-LOOKUP-SW = 'YES'
+                   PERFORM 200-LOOKUP-RTN
+               END-IF
+           END-PERFORM
+           PERFORM 250-CLOSE-ROUTINE
+
+           .
+      *
+       125-HOUSEKEEPING.
+
+           OPEN    INPUT     PR1FA22-Pizza
+           IF WS-PIZZA-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PR1FA22-Pizza, STATUS: '
+                       WS-PIZZA-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           .
+      *
+       150-GET-KEY-RTN.
+
+           DISPLAY WS-TRUCK-ID-PROMPT WITH NO ADVANCING
+           ACCEPT TRUCK-ID-IN
+
+           IF TRUCK-ID-IN = SPACES
+               MOVE 'NO' TO WS-ANOTHER-LOOKUP-SW
+           ELSE
+               DISPLAY WS-ITEM-ID-PROMPT WITH NO ADVANCING
+               ACCEPT ITEM-ID-IN
+           END-IF
+
+           .
+      *
+       200-LOOKUP-RTN.
+
+           READ PR1FA22-Pizza
+               INVALID KEY
+                   DISPLAY WS-NOT-FOUND-MSG
+               NOT INVALID KEY
+                   MOVE TRUCK-ID-IN        TO WS-TRUCK-ID-OUT
+                   MOVE ITEM-ID-IN         TO WS-ITEM-ID-OUT
+                   MOVE EMPLOYEE-ID-IN     TO WS-EMPLOYEE-ID-OUT
+                   MOVE EMPLOYEE-NAME-IN   TO WS-EMPLOYEE-NM-OUT
+                   MOVE NUM-IN-STOCK-IN    TO WS-STOCK-OUT
+                   MOVE PURCHASE-IN        TO WS-PURCHASE-OUT
+                   MOVE SELLING-IN         TO WS-SELLING-OUT
+                   DISPLAY WS-RESULT-LINE
+           END-READ
+
+           .
+
+       250-CLOSE-ROUTINE.
+
+              CLOSE    PR1FA22-Pizza
+
+              STOP RUN
+           .
