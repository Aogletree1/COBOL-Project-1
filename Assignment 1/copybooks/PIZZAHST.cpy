@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  PIZZAHST.cpy
+      *  One dated snapshot row appended to the running inventory
+      *  history file by PIZZA-INVENTORY-PROG on every run, and read
+      *  back by PIZZA-TREND-REPORT-PROG to build trend summaries.
+      *****************************************************************
+       01  PIZZA-HISTORY-REC.
+           05  HIST-DATE              PIC 9(8).
+           05  HIST-TRUCK-ID          PIC X(5).
+           05  HIST-ITEM-ID           PIC X(2).
+           05  HIST-STOCK             PIC 9(3).
+           05  HIST-PURCHASE          PIC 9(3).
+           05  HIST-SELLING           PIC 9(3).
