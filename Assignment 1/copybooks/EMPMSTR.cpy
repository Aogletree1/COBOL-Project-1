@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  EMPMSTR.cpy
+      *  Record layout for EMPLOYEE-MASTER, keyed by EMPLOYEE-ID-M.
+      *  Shared by PIZZA-INVENTORY-PROG and any program that needs to
+      *  resolve a driver's current name/role from an employee ID.
+      *****************************************************************
+       01  EMPLOYEE-MASTER-REC.
+           05  EMPLOYEE-ID-M          PIC X(4).
+           05  EMPLOYEE-NAME-M        PIC X(20).
+           05  EMPLOYEE-ROLE-M        PIC X(10).
