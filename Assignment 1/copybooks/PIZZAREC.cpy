@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  PIZZAREC.cpy
+      *  Record layout for the PR1FA22-Pizza truck inventory master.
+      *  PIZZA-KEY (TRUCK-ID-IN + ITEM-ID-IN) is the indexed file's
+      *  RECORD KEY, so it must stay the leading, contiguous group.
+      *  Shared by every program that opens the master file.
+      *****************************************************************
+       01  PIZZA-TRUCK-REC.
+           05  PIZZA-KEY.
+               10  TRUCK-ID-IN        PIC X(5).
+               10  ITEM-ID-IN         PIC A(2).
+           05  EMPLOYEE-ID-IN     PIC X(4).
+           05  EMPLOYEE-NAME-IN   PIC X(20).
+           05  NUM-IN-STOCK-IN    PIC 9(3).
+           05  PURCHASE-IN        PIC 9(3).
+           05  SELLING-IN         PIC 9(3).
