@@ -1,185 +1,640 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.     PIZZA-INVENTORY-PROG.
-       AUTHOR.     AUSTIN_OGLETREE.
-      **********************************************************
-      *  This program is designed to create a running inven-
-      *  tory of three pizza trucks for Rolling Pizza Trucks. 
-         
-      **********************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.    IBMPC.
-       OBJECT-COMPUTER.    IBMPC.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT PR1FA22-Pizza  
-               ASSIGN TO 'PR1FA22-Pizza.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT PIZZA-TRUCK-OUTPUT-FILE 
-               ASSIGN TO 'PIZZA-TRUCK-OUTPUT.TXT'.
- 
-      *
-       DATA DIVISION.
-       FILE SECTION.
-
-
-       FD  PR1FA22-Pizza
-           RECORD CONTAINS 40 CHARACTERS.
-       01  PIZZA-TRUCK-REC.
-           05  TRUCK-ID-IN        PIC X(5).
-           05  EMPLOYEE-ID-IN     PIC X(4).
-           05  EMPLOYEE-NAME-IN   PIC X(20).
-           05  ITEM-ID-IN         PIC A(2).
-           05  NUM-IN-STOCK-IN    PIC 9(3).
-           05  PURCHASE-IN        PIC 9(3).
-           05  SELLING-IN         PIC 9(3).
-      *
-       FD    PIZZA-TRUCK-OUTPUT-FILE
-             RECORD CONTAINS 80 CHARACTERS.
-
-       01    PIZZA-OUTPUT-REC            PIC X(80).
-      *********
-       WORKING-STORAGE SECTION.
-       01    WS-WORK-AREAS.
-             05    ARE-THERE-MORE-RECORDS    PIC X(3) VALUE 'YES'.
-
-      *************************OUTPUT AREA*****************************
-       01 REPORT-HEADER.
-          05 FILLER            PIC X(2) VALUE SPACES.
-          05 H1-DATE           PIC 9999/99/99       .
-          05 FILLER            PIC X(23) VALUE SPACES.
-          05 COMPANY-NAME      PIC X(13) VALUE 'ROLLING PIZZA'.
-          05 FILLER            PIC X(19) VALUE SPACES.
-          05 INITIALS          PIC X(3) VALUE 'AHO'.
-      *
-       01 REPORT-HEADER-2.
-          05 FILLER          PIC X(33) VALUE SPACES.
-          05 REPORT-LINE     PIC X(16) VALUE 'INVENTORY REPORT'.
-          
-
-       01 ITEM-HEADER.
-          05 FILLER          PIC X(5) VALUE SPACES    .
-          05 TRUCK           PIC X(5) VALUE 'TRUCK'   .
-          05 FILLER          PIC X(5) VALUE SPACES    .
-          05 EMPLOYEE        PIC X(8) VALUE 'EMPLOYEE'.
-          05 FILLER          PIC X(5) VALUE SPACES    .
-          05 ITEM            PIC X(4) VALUE 'ITEM'    .
-          05 FILLER          PIC X(5) VALUE SPACES    .
-          05 NUM-IN          PIC X(6) VALUE 'NUM IN'  .
-          05 FILLER          PIC X(5) VALUE SPACES    .
-          05 PURHCASE        PIC X(8) VALUE 'PURCHASE'.
-          05 FILLER          PIC X(5) VALUE SPACES    .
-          05 SELLING         PIC X(7) VALUE 'SELLING' .
- 
-       01 ID-LINE.
-          05 FILLER          PIC X(6) VALUE SPACES  .
-          05 ID1              PIC X(2) VALUE 'ID'    .
-          05 FILLER          PIC X(10) VALUE SPACES .
-          05 ID2              PIC X(2) VALUE 'ID'    .
-          05 FILLER          PIC X(9) VALUE SPACES  .
-          05 ID3              PIC X(2) VALUE 'ID'    .
-          05 FILLER          PIC X(6) VALUE SPACES  .
-          05 STOCK           PIC X(5) VALUE 'STOCK' .
-          05 FILLER          PIC X(7) VALUE SPACES  .
-          05 PRICE           PIC X(5) VALUE 'PRICE' .
-          05 FILLER          PIC X(8) VALUE SPACES  .
-          05 PRICE2          PIC X(5) VALUE 'PRICE' .
-
-       01 DETAIL-LINE.
-          05 FILLER          PIC X(5) VALUE SPACES   .
-          05 TRUCK-ID-OUT     PIC X(5)               .
-          
-          05 FILLER           PIC X(7) VALUE SPACES  .
-          05 EMPLOYEE-ID-OUT  PIC X(4)               .
-          
-          05 FILLER           PIC X(8) VALUE SPACES  .
-          05 ITEM-ID-OUT      PIC AA                 .
-          
-          05 FILLER           PIC X(7) VALUE SPACES  .
-          05 NUM-IN-STOCK-OUT PIC 999                .
-          
-          05 FILLER           PIC X(9) VALUE SPACES  .
-          05 PURCHASE-OUT     PIC 999                .
-          
-          05 FILLER           PIC X(10) VALUE SPACES  .
-          05 SELLING-OUT      PIC 999                .
-
-       PROCEDURE DIVISION.
-
-       100-MAIN-MODULE.
-
-           PERFORM 125-HOUSEKEEPING
-           PERFORM 150-READ-RECORDS
-           PERFORM 250-CLOSE-ROUTINE
-
-           .
-      *
-       125-HOUSEKEEPING.
-
-           OPEN    INPUT     PR1FA22-Pizza
-           OPEN    OUTPUT    PIZZA-TRUCK-OUTPUT-FILE
-           
-           ACCEPT H1-DATE FROM DATE YYYYMMDD           
-
-           MOVE REPORT-HEADER    TO PIZZA-OUTPUT-REC
-           WRITE PIZZA-OUTPUT-REC
-                   AFTER ADVANCING 2 LINE.
-
-           MOVE REPORT-HEADER-2  TO PIZZA-OUTPUT-REC
-           WRITE PIZZA-OUTPUT-REC
-                   AFTER ADVANCING 2 LINE.
-
-           MOVE ITEM-HEADER      TO PIZZA-OUTPUT-REC
-           WRITE PIZZA-OUTPUT-REC
-                   AFTER ADVANCING 3 LINE.
-
-           MOVE ID-LINE          TO PIZZA-OUTPUT-REC
-           WRITE PIZZA-OUTPUT-REC
-                   AFTER ADVANCING 1 LINE
-            
-                  .
-      *
-       150-READ-RECORDS.
-
-             PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
-                  READ PR1FA22-Pizza 
-                      AT END
-                          MOVE 'NO' TO ARE-THERE-MORE-RECORDS
-                      NOT AT END
-                          PERFORM 200-PROCESS-RTN
-                  END-READ
-              END-PERFORM
-           .
-      *
-       200-PROCESS-RTN.
-
-              MOVE TRUCK-ID-IN        TO TRUCK-ID-OUT
-              MOVE EMPLOYEE-ID-IN     TO EMPLOYEE-ID-OUT
-              MOVE ITEM-ID-IN         TO ITEM-ID-OUT
-              MOVE NUM-IN-STOCK-IN    TO NUM-IN-STOCK-OUT
-              MOVE PURCHASE-IN        TO PURCHASE-OUT
-              MOVE SELLING-IN         TO SELLING-OUT
-
-
-              MOVE DETAIL-LINE TO PIZZA-OUTPUT-REC
-                    
-              WRITE PIZZA-OUTPUT-REC 
-                     AFTER ADVANCING 1 LINE
-
-
-           .
-
-       250-CLOSE-ROUTINE.
-
-
-              CLOSE    PR1FA22-Pizza
-                       PIZZA-TRUCK-OUTPUT-FILE
-
-              STOP RUN
-           .
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PIZZA-INVENTORY-PROG.
+       AUTHOR.     AUSTIN_OGLETREE.
+      **********************************************************
+      *  This program is designed to create a running inven-
+      *  tory of three pizza trucks for Rolling Pizza Trucks.
+
+      **********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBMPC.
+       OBJECT-COMPUTER.    IBMPC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PR1FA22-Pizza
+               ASSIGN TO 'PR1FA22-Pizza.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PIZZA-KEY
+               FILE STATUS IS WS-PIZZA-FILE-STATUS.
+
+           SELECT PIZZA-TRUCK-OUTPUT-FILE
+               ASSIGN TO 'PIZZA-TRUCK-OUTPUT.TXT'.
+
+           SELECT PIZZA-EXCEPTION-FILE
+               ASSIGN TO 'PIZZA-EXCEPTION.TXT'.
+
+           SELECT PIZZA-HISTORY-FILE
+               ASSIGN TO 'PIZZA-INVENTORY-HISTORY.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+           SELECT OPTIONAL PIZZA-CHECKPOINT-FILE
+               ASSIGN TO 'PIZZA-CHECKPOINT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT OPTIONAL PIZZA-RESTART-CONTROL-FILE
+               ASSIGN TO 'PIZZA-RESTART-CONTROL.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-CONTROL-STATUS.
+
+           SELECT OPTIONAL EMPLOYEE-MASTER
+               ASSIGN TO 'EMPLOYEE-MASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID-M
+               FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+
+      *
+       DATA DIVISION.
+       FILE SECTION.
+
+
+       FD  PR1FA22-Pizza
+           RECORD CONTAINS 40 CHARACTERS.
+           COPY PIZZAREC.
+      *
+       FD    PIZZA-TRUCK-OUTPUT-FILE
+             RECORD CONTAINS 130 CHARACTERS.
+
+       01    PIZZA-OUTPUT-REC            PIC X(130).
+      *
+       FD    PIZZA-EXCEPTION-FILE
+             RECORD CONTAINS 80 CHARACTERS.
+
+       01    PIZZA-EXCEPTION-REC        PIC X(80).
+      *
+       FD    PIZZA-HISTORY-FILE
+             RECORD CONTAINS 24 CHARACTERS.
+           COPY PIZZAHST.
+      *
+       FD    PIZZA-CHECKPOINT-FILE
+             RECORD CONTAINS 35 CHARACTERS.
+       01    PIZZA-CHECKPOINT-REC.
+             05    CKPT-TRUCK-ID          PIC X(5).
+             05    CKPT-ITEM-ID           PIC X(2).
+             05    CKPT-EMPLOYEE-ID       PIC X(4).
+             05    CKPT-TRUCK-UNITS       PIC S9(5).
+             05    CKPT-TRUCK-VALUE       PIC S9(7).
+             05    CKPT-GRAND-UNITS       PIC S9(5).
+             05    CKPT-GRAND-VALUE       PIC S9(7).
+      *
+       FD    PIZZA-RESTART-CONTROL-FILE
+             RECORD CONTAINS 1 CHARACTERS.
+       01    PIZZA-RESTART-CONTROL-REC   PIC X.
+      *
+       FD    EMPLOYEE-MASTER
+             RECORD CONTAINS 34 CHARACTERS.
+           COPY EMPMSTR.
+      *********
+       WORKING-STORAGE SECTION.
+       01    WS-WORK-AREAS.
+             05    ARE-THERE-MORE-RECORDS    PIC X(3) VALUE 'YES'.
+             05    WS-PIZZA-FILE-STATUS      PIC XX VALUE '00'.
+             05    WS-HISTORY-FILE-STATUS    PIC XX VALUE '00'.
+             05    WS-RUN-DATE               PIC 9(8).
+
+       01    WS-CHECKPOINT-AREAS.
+             05    WS-RESTART-FLAG             PIC X VALUE 'N'.
+             05    WS-RESTART-ACTIVE-SW        PIC X(3) VALUE 'NO'.
+             05    WS-RECORDS-SINCE-CHECKPOINT PIC 9(5) VALUE 0.
+             05    WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1.
+             05    WS-MORE-CHECKPOINT-RECS     PIC X(3) VALUE 'YES'.
+             05    WS-CHECKPOINT-FILE-STATUS   PIC XX VALUE '00'.
+             05    WS-RESTART-CONTROL-STATUS   PIC XX VALUE '00'.
+
+       01    WS-CALC-AREAS.
+             05    WS-MARGIN                 PIC S999.
+             05    WS-MARKUP-PCT             PIC S9(5).
+             05    WS-REORDER-FLAG           PIC X(7).
+             05    WS-LOW-STOCK-THRESHOLD    PIC 999 VALUE 10.
+
+       01    WS-EMPLOYEE-LOOKUP-AREAS.
+             05    WS-EMPLOYEE-MASTER-STATUS PIC XX VALUE '00'.
+             05    WS-EMPLOYEE-MASTER-OPEN-SW PIC X(3) VALUE 'NO'.
+             05    WS-EMPLOYEE-NAME          PIC X(20).
+             05    WS-EMPLOYEE-ROLE          PIC X(10).
+
+       01    WS-VALIDATION-AREAS.
+             05    WS-VALID-RECORD-SW        PIC X(3) VALUE 'YES'.
+             05    WS-ERROR-REASON           PIC X(35).
+
+       01    WS-CONTROL-BREAK-AREAS.
+             05    WS-FIRST-RECORD-SW        PIC X(3) VALUE 'YES'.
+             05    WS-PREV-TRUCK-ID          PIC X(5) VALUE SPACES.
+             05    WS-TRUCK-UNITS            PIC S9(5) VALUE 0.
+             05    WS-TRUCK-VALUE            PIC S9(7) VALUE 0.
+             05    WS-GRAND-UNITS            PIC S9(5) VALUE 0.
+             05    WS-GRAND-VALUE            PIC S9(7) VALUE 0.
+
+      *************************OUTPUT AREA*****************************
+       01 REPORT-HEADER.
+          05 FILLER            PIC X(2) VALUE SPACES.
+          05 H1-DATE           PIC 9999/99/99       .
+          05 FILLER            PIC X(23) VALUE SPACES.
+          05 COMPANY-NAME      PIC X(13) VALUE 'ROLLING PIZZA'.
+          05 FILLER            PIC X(19) VALUE SPACES.
+          05 INITIALS          PIC X(3) VALUE 'AHO'.
+      *
+       01 REPORT-HEADER-2.
+          05 FILLER          PIC X(33) VALUE SPACES.
+          05 REPORT-LINE     PIC X(16) VALUE 'INVENTORY REPORT'.
+
+
+      *    Column starts below are kept in sync with DETAIL-LINE's
+      *    field positions (TRUCK-ID-OUT col 6, EMPLOYEE-ID-OUT col
+      *    18, EMPLOYEE-NAME-OUT col 25, EMPLOYEE-ROLE-OUT col 47,
+      *    ITEM-ID-OUT col 61, NUM-IN-STOCK-OUT col 70, PURCHASE-OUT
+      *    col 82, SELLING-OUT col 95, MARGIN-OUT col 101,
+      *    MARKUP-PCT-OUT col 108, REORDER-OUT col 117) - recompute
+      *    the FILLER widths here whenever DETAIL-LINE's layout
+      *    changes.
+       01 ITEM-HEADER.
+          05 FILLER          PIC X(5) VALUE SPACES    .
+          05 TRUCK           PIC X(5) VALUE 'TRUCK'   .
+          05 FILLER          PIC X(7) VALUE SPACES    .
+          05 EMPLOYEE        PIC X(8) VALUE 'EMPLOYEE'.
+          05 EMP-NAME-HDR    PIC X(4) VALUE 'NAME'    .
+          05 FILLER          PIC X(17) VALUE SPACES   .
+          05 ROLE-HDR        PIC X(4) VALUE 'ROLE'    .
+          05 FILLER          PIC X(10) VALUE SPACES   .
+          05 ITEM            PIC X(4) VALUE 'ITEM'    .
+          05 FILLER          PIC X(5) VALUE SPACES    .
+          05 NUM-IN          PIC X(6) VALUE 'NUM IN'  .
+          05 FILLER          PIC X(6) VALUE SPACES    .
+          05 PURHCASE        PIC X(8) VALUE 'PURCHASE'.
+          05 FILLER          PIC X(5) VALUE SPACES    .
+          05 SELLING         PIC X(7) VALUE 'SELLING' .
+          05 MARGIN-HDR      PIC X(6) VALUE 'MARGIN' .
+          05 MARKUP-HDR      PIC X(7) VALUE 'MARKUP%'.
+          05 FILLER          PIC X(2) VALUE SPACES    .
+          05 STATUS-HDR      PIC X(6) VALUE 'STATUS'.
+
+      *    ID3/STOCK/PRICE/PRICE2 line up under ITEM-ID-OUT,
+      *    NUM-IN-STOCK-OUT, PURCHASE-OUT, and SELLING-OUT - see the
+      *    note above ITEM-HEADER.
+       01 ID-LINE.
+          05 FILLER          PIC X(5) VALUE SPACES  .
+          05 ID1              PIC X(2) VALUE 'ID'    .
+          05 FILLER          PIC X(10) VALUE SPACES .
+          05 ID2              PIC X(2) VALUE 'ID'    .
+          05 FILLER          PIC X(41) VALUE SPACES .
+          05 ID3              PIC X(2) VALUE 'ID'    .
+          05 FILLER          PIC X(7) VALUE SPACES  .
+          05 STOCK           PIC X(5) VALUE 'STOCK' .
+          05 FILLER          PIC X(7) VALUE SPACES  .
+          05 PRICE           PIC X(5) VALUE 'PRICE' .
+          05 FILLER          PIC X(8) VALUE SPACES  .
+          05 PRICE2          PIC X(5) VALUE 'PRICE' .
+
+       01 DETAIL-LINE.
+          05 FILLER          PIC X(5) VALUE SPACES   .
+          05 TRUCK-ID-OUT     PIC X(5)               .
+
+          05 FILLER           PIC X(7) VALUE SPACES  .
+          05 EMPLOYEE-ID-OUT  PIC X(4)               .
+
+          05 FILLER           PIC X(3) VALUE SPACES  .
+          05 EMPLOYEE-NAME-OUT PIC X(20)              .
+
+          05 FILLER           PIC X(2) VALUE SPACES  .
+          05 EMPLOYEE-ROLE-OUT PIC X(10)              .
+
+          05 FILLER           PIC X(4) VALUE SPACES  .
+          05 ITEM-ID-OUT      PIC AA                 .
+
+          05 FILLER           PIC X(7) VALUE SPACES  .
+          05 NUM-IN-STOCK-OUT PIC 999                .
+
+          05 FILLER           PIC X(9) VALUE SPACES  .
+          05 PURCHASE-OUT     PIC 999                .
+
+          05 FILLER           PIC X(10) VALUE SPACES  .
+          05 SELLING-OUT      PIC 999                .
+
+          05 FILLER           PIC X(3) VALUE SPACES  .
+          05 MARGIN-OUT        PIC ZZ9                .
+
+          05 FILLER           PIC X(4) VALUE SPACES  .
+          05 MARKUP-PCT-OUT    PIC ZZZZ9              .
+          05 PCT-SIGN-OUT      PIC X VALUE '%'        .
+
+          05 FILLER           PIC X(3) VALUE SPACES  .
+          05 REORDER-OUT       PIC X(7)               .
+
+       01 TRUCK-SUBTOTAL-LINE.
+          05 FILLER             PIC X(5) VALUE SPACES.
+          05 FILLER             PIC X(6) VALUE 'TRUCK '.
+          05 ST-TRUCK-ID-OUT    PIC X(5).
+          05 FILLER             PIC X(4) VALUE SPACES.
+          05 FILLER             PIC X(9) VALUE 'SUBTOTAL:'.
+          05 FILLER             PIC X(2) VALUE SPACES.
+          05 FILLER             PIC X(6) VALUE 'UNITS='.
+          05 ST-UNITS-OUT       PIC ZZ,ZZ9.
+          05 FILLER             PIC X(3) VALUE SPACES.
+          05 FILLER             PIC X(6) VALUE 'VALUE='.
+          05 ST-VALUE-OUT       PIC ZZZ,ZZZ,ZZ9.
+
+       01 GRAND-TOTAL-LINE.
+          05 FILLER             PIC X(5) VALUE SPACES.
+          05 FILLER             PIC X(11) VALUE 'GRAND TOTAL'.
+          05 FILLER             PIC X(4) VALUE SPACES.
+          05 FILLER             PIC X(6) VALUE 'UNITS='.
+          05 GT-UNITS-OUT       PIC ZZ,ZZ9.
+          05 FILLER             PIC X(3) VALUE SPACES.
+          05 FILLER             PIC X(6) VALUE 'VALUE='.
+          05 GT-VALUE-OUT       PIC ZZZ,ZZZ,ZZ9.
+
+       01 EXCEPTION-REPORT-HEADER.
+          05 FILLER             PIC X(5) VALUE SPACES.
+          05 FILLER             PIC X(17) VALUE 'EXCEPTION REPORT'.
+
+       01 EXCEPTION-COL-HEADER.
+          05 FILLER             PIC X(5) VALUE SPACES.
+          05 FILLER             PIC X(5) VALUE 'TRUCK'.
+          05 FILLER             PIC X(5) VALUE SPACES.
+          05 FILLER             PIC X(8) VALUE 'EMPLOYEE'.
+          05 FILLER             PIC X(5) VALUE SPACES.
+          05 FILLER             PIC X(4) VALUE 'ITEM'.
+          05 FILLER             PIC X(5) VALUE SPACES.
+          05 FILLER             PIC X(6) VALUE 'REASON'.
+
+       01 EXCEPTION-LINE.
+          05 FILLER             PIC X(5) VALUE SPACES.
+          05 EX-TRUCK-ID-OUT    PIC X(5).
+          05 FILLER             PIC X(5) VALUE SPACES.
+          05 EX-EMPLOYEE-ID-OUT PIC X(4).
+          05 FILLER             PIC X(9) VALUE SPACES.
+          05 EX-ITEM-ID-OUT     PIC X(2).
+          05 FILLER             PIC X(7) VALUE SPACES.
+          05 EX-REASON-OUT      PIC X(35).
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 125-HOUSEKEEPING
+           PERFORM 150-READ-RECORDS
+           PERFORM 250-CLOSE-ROUTINE
+
+           .
+      *
+       125-HOUSEKEEPING.
+
+           OPEN    INPUT     PR1FA22-Pizza
+           IF WS-PIZZA-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PR1FA22-Pizza, STATUS: '
+                       WS-PIZZA-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 127-GET-RESTART-FLAG-RTN
+
+           IF WS-RESTART-FLAG = 'Y' OR WS-RESTART-FLAG = 'y'
+               PERFORM 130-RESTART-RTN
+           END-IF
+
+           IF WS-RESTART-ACTIVE-SW = 'YES'
+               OPEN    EXTEND    PIZZA-TRUCK-OUTPUT-FILE
+               OPEN    EXTEND    PIZZA-EXCEPTION-FILE
+           ELSE
+               OPEN    OUTPUT    PIZZA-TRUCK-OUTPUT-FILE
+               OPEN    OUTPUT    PIZZA-EXCEPTION-FILE
+           END-IF
+
+           OPEN    EXTEND    PIZZA-HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS = '35'
+               OPEN    OUTPUT    PIZZA-HISTORY-FILE
+           END-IF
+           IF WS-HISTORY-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PIZZA-INVENTORY-HISTORY.TXT, '
+                       'STATUS: ' WS-HISTORY-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN    INPUT     EMPLOYEE-MASTER
+           IF WS-EMPLOYEE-MASTER-STATUS = '00'
+               MOVE 'YES' TO WS-EMPLOYEE-MASTER-OPEN-SW
+           ELSE
+               MOVE 'NO'  TO WS-EMPLOYEE-MASTER-OPEN-SW
+           END-IF
+
+           ACCEPT H1-DATE FROM DATE YYYYMMDD
+
+           IF WS-RESTART-ACTIVE-SW = 'NO'
+               MOVE REPORT-HEADER    TO PIZZA-OUTPUT-REC
+               WRITE PIZZA-OUTPUT-REC
+                       AFTER ADVANCING 2 LINE
+
+               MOVE REPORT-HEADER-2  TO PIZZA-OUTPUT-REC
+               WRITE PIZZA-OUTPUT-REC
+                       AFTER ADVANCING 2 LINE
+
+               MOVE ITEM-HEADER      TO PIZZA-OUTPUT-REC
+               WRITE PIZZA-OUTPUT-REC
+                       AFTER ADVANCING 3 LINE
+
+               MOVE ID-LINE          TO PIZZA-OUTPUT-REC
+               WRITE PIZZA-OUTPUT-REC
+                       AFTER ADVANCING 1 LINE
+
+               MOVE EXCEPTION-REPORT-HEADER  TO PIZZA-EXCEPTION-REC
+               WRITE PIZZA-EXCEPTION-REC
+                       AFTER ADVANCING 2 LINE
+
+               MOVE EXCEPTION-COL-HEADER     TO PIZZA-EXCEPTION-REC
+               WRITE PIZZA-EXCEPTION-REC
+                       AFTER ADVANCING 2 LINE
+           END-IF
+                  .
+      *
+       127-GET-RESTART-FLAG-RTN.
+
+           OPEN INPUT PIZZA-RESTART-CONTROL-FILE
+           IF WS-RESTART-CONTROL-STATUS = '00'
+               READ PIZZA-RESTART-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PIZZA-RESTART-CONTROL-REC
+                               TO WS-RESTART-FLAG
+               END-READ
+               CLOSE PIZZA-RESTART-CONTROL-FILE
+           END-IF
+
+           IF WS-RESTART-FLAG NOT = 'Y' AND WS-RESTART-FLAG NOT = 'y'
+               MOVE 'N' TO WS-RESTART-FLAG
+           END-IF
+
+           .
+      *
+       130-RESTART-RTN.
+
+           OPEN INPUT PIZZA-CHECKPOINT-FILE
+
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               READ PIZZA-CHECKPOINT-FILE
+                   AT END
+                       MOVE 'NO' TO WS-MORE-CHECKPOINT-RECS
+                       DISPLAY 'NO CHECKPOINT RECORD ON FILE - '
+                       DISPLAY 'STARTING FROM THE BEGINNING'
+                   NOT AT END
+                       MOVE CKPT-TRUCK-ID TO TRUCK-ID-IN
+                       MOVE CKPT-ITEM-ID  TO ITEM-ID-IN
+                       START PR1FA22-Pizza
+                           KEY IS GREATER THAN PIZZA-KEY
+                           INVALID KEY
+                               DISPLAY 'CHECKPOINT KEY NOT FOUND -'
+                               DISPLAY 'NO RECORDS SKIPPED'
+                           NOT INVALID KEY
+                               MOVE 'YES' TO WS-RESTART-ACTIVE-SW
+                               MOVE CKPT-TRUCK-ID TO WS-PREV-TRUCK-ID
+                               MOVE 'NO' TO WS-FIRST-RECORD-SW
+                               MOVE CKPT-TRUCK-UNITS TO WS-TRUCK-UNITS
+                               MOVE CKPT-TRUCK-VALUE TO WS-TRUCK-VALUE
+                               MOVE CKPT-GRAND-UNITS TO WS-GRAND-UNITS
+                               MOVE CKPT-GRAND-VALUE TO WS-GRAND-VALUE
+                       END-START
+               END-READ
+           ELSE
+               DISPLAY 'NO CHECKPOINT ON FILE - '
+               DISPLAY 'STARTING FROM THE BEGINNING'
+           END-IF
+
+           CLOSE PIZZA-CHECKPOINT-FILE
+
+           .
+      *
+       150-READ-RECORDS.
+
+             PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
+                  READ PR1FA22-Pizza
+                      AT END
+                          MOVE 'NO' TO ARE-THERE-MORE-RECORDS
+                      NOT AT END
+                          PERFORM 200-PROCESS-RTN
+                  END-READ
+              END-PERFORM
+           .
+      *
+       175-VALIDATE-RECORD.
+
+              MOVE 'YES'   TO WS-VALID-RECORD-SW
+              MOVE SPACES  TO WS-ERROR-REASON
+
+              IF NUM-IN-STOCK-IN NOT NUMERIC
+                  MOVE 'NO' TO WS-VALID-RECORD-SW
+                  MOVE 'NON-NUMERIC STOCK QUANTITY' TO WS-ERROR-REASON
+              END-IF
+
+              IF WS-VALID-RECORD-SW = 'YES'
+                 AND PURCHASE-IN NOT NUMERIC
+                  MOVE 'NO' TO WS-VALID-RECORD-SW
+                  MOVE 'NON-NUMERIC PURCHASE PRICE' TO WS-ERROR-REASON
+              END-IF
+
+              IF WS-VALID-RECORD-SW = 'YES'
+                 AND SELLING-IN NOT NUMERIC
+                  MOVE 'NO' TO WS-VALID-RECORD-SW
+                  MOVE 'NON-NUMERIC SELLING PRICE' TO WS-ERROR-REASON
+              END-IF
+
+              IF WS-VALID-RECORD-SW = 'YES'
+                 AND SELLING-IN < PURCHASE-IN
+                  MOVE 'NO' TO WS-VALID-RECORD-SW
+                  MOVE 'SELLING PRICE BELOW PURCHASE PRICE'
+                          TO WS-ERROR-REASON
+              END-IF
+
+              IF WS-VALID-RECORD-SW = 'YES'
+                  EVALUATE ITEM-ID-IN
+                      WHEN 'PZ' WHEN 'DO' WHEN 'SA' WHEN 'CH'
+                      WHEN 'SO' WHEN 'BR' WHEN 'SL' WHEN 'DE'
+                          CONTINUE
+                      WHEN OTHER
+                          MOVE 'NO' TO WS-VALID-RECORD-SW
+                          MOVE 'UNRECOGNIZED ITEM CODE'
+                                  TO WS-ERROR-REASON
+                  END-EVALUATE
+              END-IF
+           .
+      *
+       185-LOOKUP-EMPLOYEE-RTN.
+
+              MOVE EMPLOYEE-NAME-IN   TO WS-EMPLOYEE-NAME
+              MOVE SPACES             TO WS-EMPLOYEE-ROLE
+
+              IF WS-EMPLOYEE-MASTER-OPEN-SW = 'YES'
+                  MOVE EMPLOYEE-ID-IN TO EMPLOYEE-ID-M
+                  READ EMPLOYEE-MASTER
+                      INVALID KEY
+                          CONTINUE
+                      NOT INVALID KEY
+                          MOVE EMPLOYEE-NAME-M TO WS-EMPLOYEE-NAME
+                          MOVE EMPLOYEE-ROLE-M TO WS-EMPLOYEE-ROLE
+                  END-READ
+              END-IF
+           .
+      *
+       200-PROCESS-RTN.
+
+              PERFORM 175-VALIDATE-RECORD
+
+              IF WS-VALID-RECORD-SW = 'NO'
+                  PERFORM 220-WRITE-EXCEPTION-RTN
+              ELSE
+                  IF WS-FIRST-RECORD-SW = 'YES'
+                      MOVE TRUCK-ID-IN TO WS-PREV-TRUCK-ID
+                      MOVE 'NO' TO WS-FIRST-RECORD-SW
+                  ELSE
+                      IF TRUCK-ID-IN NOT = WS-PREV-TRUCK-ID
+                          PERFORM 210-TRUCK-SUBTOTAL-RTN
+                          MOVE TRUCK-ID-IN TO WS-PREV-TRUCK-ID
+                      END-IF
+                  END-IF
+
+                  PERFORM 185-LOOKUP-EMPLOYEE-RTN
+
+                  MOVE TRUCK-ID-IN        TO TRUCK-ID-OUT
+                  MOVE EMPLOYEE-ID-IN     TO EMPLOYEE-ID-OUT
+                  MOVE WS-EMPLOYEE-NAME   TO EMPLOYEE-NAME-OUT
+                  MOVE WS-EMPLOYEE-ROLE   TO EMPLOYEE-ROLE-OUT
+                  MOVE ITEM-ID-IN         TO ITEM-ID-OUT
+                  MOVE NUM-IN-STOCK-IN    TO NUM-IN-STOCK-OUT
+                  MOVE PURCHASE-IN        TO PURCHASE-OUT
+                  MOVE SELLING-IN         TO SELLING-OUT
+
+                  COMPUTE WS-MARGIN = SELLING-IN - PURCHASE-IN
+
+                  IF PURCHASE-IN > 0
+                      COMPUTE WS-MARKUP-PCT =
+                          (WS-MARGIN * 100) / PURCHASE-IN
+                  ELSE
+                      MOVE 0 TO WS-MARKUP-PCT
+                  END-IF
+
+                  IF NUM-IN-STOCK-IN < WS-LOW-STOCK-THRESHOLD
+                      MOVE 'REORDER' TO WS-REORDER-FLAG
+                  ELSE
+                      MOVE SPACES TO WS-REORDER-FLAG
+                  END-IF
+
+                  MOVE WS-MARGIN          TO MARGIN-OUT
+                  MOVE WS-MARKUP-PCT      TO MARKUP-PCT-OUT
+                  MOVE WS-REORDER-FLAG    TO REORDER-OUT
+
+                  MOVE DETAIL-LINE TO PIZZA-OUTPUT-REC
+
+                  WRITE PIZZA-OUTPUT-REC
+                         AFTER ADVANCING 1 LINE
+
+                  ADD NUM-IN-STOCK-IN TO WS-TRUCK-UNITS
+                  ADD NUM-IN-STOCK-IN TO WS-GRAND-UNITS
+                  COMPUTE WS-TRUCK-VALUE = WS-TRUCK-VALUE +
+                          (NUM-IN-STOCK-IN * PURCHASE-IN)
+                  COMPUTE WS-GRAND-VALUE = WS-GRAND-VALUE +
+                          (NUM-IN-STOCK-IN * PURCHASE-IN)
+
+                  PERFORM 230-WRITE-HISTORY-RTN
+              END-IF
+
+      *       Checkpoint on every record, valid or not, so a restart
+      *       always resumes past the last record read instead of
+      *       replaying an already-reported exception.
+              ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+              IF WS-RECORDS-SINCE-CHECKPOINT
+                 >= WS-CHECKPOINT-INTERVAL
+                  PERFORM 240-WRITE-CHECKPOINT-RTN
+                  MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+              END-IF
+           .
+      *
+       210-TRUCK-SUBTOTAL-RTN.
+
+              MOVE WS-PREV-TRUCK-ID   TO ST-TRUCK-ID-OUT
+              MOVE WS-TRUCK-UNITS     TO ST-UNITS-OUT
+              MOVE WS-TRUCK-VALUE     TO ST-VALUE-OUT
+
+              MOVE TRUCK-SUBTOTAL-LINE TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                     AFTER ADVANCING 2 LINE
+
+              MOVE 0 TO WS-TRUCK-UNITS
+              MOVE 0 TO WS-TRUCK-VALUE
+           .
+      *
+       220-WRITE-EXCEPTION-RTN.
+
+              MOVE TRUCK-ID-IN        TO EX-TRUCK-ID-OUT
+              MOVE EMPLOYEE-ID-IN     TO EX-EMPLOYEE-ID-OUT
+              MOVE ITEM-ID-IN         TO EX-ITEM-ID-OUT
+              MOVE WS-ERROR-REASON    TO EX-REASON-OUT
+
+              MOVE EXCEPTION-LINE TO PIZZA-EXCEPTION-REC
+              WRITE PIZZA-EXCEPTION-REC
+                     AFTER ADVANCING 1 LINE
+           .
+      *
+       230-WRITE-HISTORY-RTN.
+
+              MOVE WS-RUN-DATE        TO HIST-DATE
+              MOVE TRUCK-ID-IN        TO HIST-TRUCK-ID
+              MOVE ITEM-ID-IN         TO HIST-ITEM-ID
+              MOVE NUM-IN-STOCK-IN    TO HIST-STOCK
+              MOVE PURCHASE-IN        TO HIST-PURCHASE
+              MOVE SELLING-IN         TO HIST-SELLING
+
+              WRITE PIZZA-HISTORY-REC
+           .
+      *
+       240-WRITE-CHECKPOINT-RTN.
+
+              MOVE TRUCK-ID-IN        TO CKPT-TRUCK-ID
+              MOVE ITEM-ID-IN         TO CKPT-ITEM-ID
+              MOVE EMPLOYEE-ID-IN     TO CKPT-EMPLOYEE-ID
+              MOVE WS-TRUCK-UNITS     TO CKPT-TRUCK-UNITS
+              MOVE WS-TRUCK-VALUE     TO CKPT-TRUCK-VALUE
+              MOVE WS-GRAND-UNITS     TO CKPT-GRAND-UNITS
+              MOVE WS-GRAND-VALUE     TO CKPT-GRAND-VALUE
+
+              OPEN OUTPUT PIZZA-CHECKPOINT-FILE
+              WRITE PIZZA-CHECKPOINT-REC
+              CLOSE PIZZA-CHECKPOINT-FILE
+           .
+      *
+       250-CLOSE-ROUTINE.
+
+              IF WS-FIRST-RECORD-SW = 'NO'
+                  PERFORM 210-TRUCK-SUBTOTAL-RTN
+
+                  MOVE WS-GRAND-UNITS TO GT-UNITS-OUT
+                  MOVE WS-GRAND-VALUE TO GT-VALUE-OUT
+                  MOVE GRAND-TOTAL-LINE TO PIZZA-OUTPUT-REC
+                  WRITE PIZZA-OUTPUT-REC
+                         AFTER ADVANCING 2 LINE
+              END-IF
+
+              IF WS-EMPLOYEE-MASTER-OPEN-SW = 'YES'
+                  CLOSE EMPLOYEE-MASTER
+              END-IF
+
+      *       job ran to completion, so clear the checkpoint - a
+      *       restart after this point should start from the beginning
+              OPEN OUTPUT PIZZA-CHECKPOINT-FILE
+              CLOSE PIZZA-CHECKPOINT-FILE
+
+              CLOSE    PR1FA22-Pizza
+                       PIZZA-TRUCK-OUTPUT-FILE
+                       PIZZA-EXCEPTION-FILE
+                       PIZZA-HISTORY-FILE
+
+              STOP RUN
+           .
+
