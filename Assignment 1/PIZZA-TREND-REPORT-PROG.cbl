@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PIZZA-TREND-REPORT-PROG.
+       AUTHOR.     AUSTIN_OGLETREE.
+      **********************************************************
+      *  This program reads the PIZZA-INVENTORY-HISTORY.TXT
+      *  snapshots PIZZA-INVENTORY-PROG appends on every run and
+      *  prints month-over-month stock and sales-value trends
+      *  per truck. Each monthly total is the sum of every daily
+      *  snapshot recorded for that truck/month, so the trend
+      *  shows whether stock held and sales value are rising or
+      *  falling run over run, not a point-in-time balance.
+      **********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBMPC.
+       OBJECT-COMPUTER.    IBMPC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PIZZA-HISTORY-FILE
+               ASSIGN TO 'PIZZA-INVENTORY-HISTORY.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'PIZZATRND.TMP'.
+
+           SELECT PIZZA-TREND-REPORT-FILE
+               ASSIGN TO 'PIZZA-TREND-REPORT.TXT'.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PIZZA-HISTORY-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+           COPY PIZZAHST.
+      *
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           05  SORT-TRUCK-ID          PIC X(5).
+           05  SORT-PERIOD            PIC 9(6).
+           05  SORT-STOCK             PIC 9(3).
+           05  SORT-SELLING           PIC 9(3).
+      *
+       FD    PIZZA-TREND-REPORT-FILE
+             RECORD CONTAINS 80 CHARACTERS.
+       01    PIZZA-TREND-REPORT-REC   PIC X(80).
+      *********
+       WORKING-STORAGE SECTION.
+       01    WS-WORK-AREAS.
+             05    WS-MORE-SORT-RECS        PIC X(3) VALUE 'YES'.
+             05    WS-MORE-HIST-RECS        PIC X(3) VALUE 'YES'.
+             05    WS-FIRST-SORT-REC-SW     PIC X(3) VALUE 'YES'.
+             05    WS-HAVE-PRIOR-PERIOD-SW  PIC X(3) VALUE 'NO'.
+             05    WS-HISTORY-FILE-STATUS   PIC XX VALUE '00'.
+
+       01    WS-CONTROL-AREAS.
+             05    WS-CURR-TRUCK-ID         PIC X(5).
+             05    WS-CURR-PERIOD           PIC 9(6).
+             05    WS-PERIOD-STOCK-TOTAL    PIC S9(7) VALUE 0.
+             05    WS-PERIOD-VALUE-TOTAL    PIC S9(9) VALUE 0.
+             05    WS-LAST-STOCK-TOTAL      PIC S9(7) VALUE 0.
+             05    WS-LAST-VALUE-TOTAL      PIC S9(9) VALUE 0.
+             05    WS-STOCK-DELTA           PIC S9(7) VALUE 0.
+             05    WS-VALUE-DELTA           PIC S9(9) VALUE 0.
+
+      *************************OUTPUT AREA*****************************
+       01 REPORT-HEADER.
+          05 FILLER            PIC X(25) VALUE SPACES.
+          05 REPORT-LINE       PIC X(30) VALUE
+             'PIZZA TRUCK INVENTORY TRENDS'.
+
+       01 COL-HEADER.
+          05 FILLER            PIC X(5)  VALUE SPACES.
+          05 FILLER            PIC X(5)  VALUE 'TRUCK'.
+          05 FILLER            PIC X(4)  VALUE SPACES.
+          05 FILLER            PIC X(6)  VALUE 'PERIOD'.
+          05 FILLER            PIC X(4)  VALUE SPACES.
+          05 FILLER            PIC X(5)  VALUE 'STOCK'.
+          05 FILLER            PIC X(4)  VALUE SPACES.
+          05 FILLER            PIC X(5)  VALUE 'TREND'.
+          05 FILLER            PIC X(4)  VALUE SPACES.
+          05 FILLER            PIC X(11) VALUE 'SALES VALUE'.
+          05 FILLER            PIC X(4)  VALUE SPACES.
+          05 FILLER            PIC X(5)  VALUE 'TREND'.
+
+       01 TREND-LINE.
+          05 FILLER            PIC X(5)  VALUE SPACES.
+          05 TL-TRUCK-ID-OUT   PIC X(5).
+          05 FILLER            PIC X(4)  VALUE SPACES.
+          05 TL-PERIOD-OUT     PIC 9999/99.
+          05 FILLER            PIC X(3)  VALUE SPACES.
+          05 TL-STOCK-OUT      PIC ZZZ,ZZ9.
+          05 FILLER            PIC X(3)  VALUE SPACES.
+          05 TL-STOCK-TREND-OUT PIC X(5).
+          05 FILLER            PIC X(3)  VALUE SPACES.
+          05 TL-VALUE-OUT      PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER            PIC X(3)  VALUE SPACES.
+          05 TL-VALUE-TREND-OUT PIC X(5).
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-TRUCK-ID SORT-PERIOD
+               INPUT PROCEDURE IS 150-TRANSFORM-INPUT
+               OUTPUT PROCEDURE IS 300-SUMMARIZE-OUTPUT
+
+           STOP RUN
+
+           .
+      *
+       150-TRANSFORM-INPUT.
+
+           OPEN INPUT PIZZA-HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PIZZA-INVENTORY-HISTORY.TXT, '
+                       'STATUS: ' WS-HISTORY-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-MORE-HIST-RECS = 'NO'
+               READ PIZZA-HISTORY-FILE
+                   AT END
+                       MOVE 'NO' TO WS-MORE-HIST-RECS
+                   NOT AT END
+                       MOVE HIST-TRUCK-ID          TO SORT-TRUCK-ID
+                       MOVE HIST-DATE(1:6)         TO SORT-PERIOD
+                       MOVE HIST-STOCK             TO SORT-STOCK
+                       MOVE HIST-SELLING           TO SORT-SELLING
+                       RELEASE SORT-REC
+               END-READ
+           END-PERFORM
+
+           CLOSE PIZZA-HISTORY-FILE
+
+           .
+      *
+       300-SUMMARIZE-OUTPUT.
+
+           OPEN OUTPUT PIZZA-TREND-REPORT-FILE
+
+           MOVE REPORT-HEADER TO PIZZA-TREND-REPORT-REC
+           WRITE PIZZA-TREND-REPORT-REC AFTER ADVANCING 2 LINE
+
+           MOVE COL-HEADER    TO PIZZA-TREND-REPORT-REC
+           WRITE PIZZA-TREND-REPORT-REC AFTER ADVANCING 2 LINE
+
+           PERFORM UNTIL WS-MORE-SORT-RECS = 'NO'
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'NO' TO WS-MORE-SORT-RECS
+                   NOT AT END
+                       PERFORM 310-ACCUM-SORT-REC
+               END-RETURN
+           END-PERFORM
+
+           IF WS-FIRST-SORT-REC-SW = 'NO'
+               PERFORM 320-PRINT-PERIOD-LINE
+           END-IF
+
+           CLOSE PIZZA-TREND-REPORT-FILE
+
+           .
+      *
+       310-ACCUM-SORT-REC.
+
+           IF WS-FIRST-SORT-REC-SW = 'YES'
+               MOVE SORT-TRUCK-ID TO WS-CURR-TRUCK-ID
+               MOVE SORT-PERIOD   TO WS-CURR-PERIOD
+               MOVE 0 TO WS-PERIOD-STOCK-TOTAL
+               MOVE 0 TO WS-PERIOD-VALUE-TOTAL
+               MOVE 'NO' TO WS-HAVE-PRIOR-PERIOD-SW
+               MOVE 'NO' TO WS-FIRST-SORT-REC-SW
+           ELSE
+               IF SORT-TRUCK-ID NOT = WS-CURR-TRUCK-ID
+                   PERFORM 320-PRINT-PERIOD-LINE
+                   MOVE 'NO' TO WS-HAVE-PRIOR-PERIOD-SW
+                   MOVE SORT-TRUCK-ID TO WS-CURR-TRUCK-ID
+                   MOVE SORT-PERIOD   TO WS-CURR-PERIOD
+                   MOVE 0 TO WS-PERIOD-STOCK-TOTAL
+                   MOVE 0 TO WS-PERIOD-VALUE-TOTAL
+               ELSE
+                   IF SORT-PERIOD NOT = WS-CURR-PERIOD
+                       PERFORM 320-PRINT-PERIOD-LINE
+                       MOVE WS-PERIOD-STOCK-TOTAL TO WS-LAST-STOCK-TOTAL
+                       MOVE WS-PERIOD-VALUE-TOTAL TO WS-LAST-VALUE-TOTAL
+                       MOVE 'YES' TO WS-HAVE-PRIOR-PERIOD-SW
+                       MOVE SORT-PERIOD TO WS-CURR-PERIOD
+                       MOVE 0 TO WS-PERIOD-STOCK-TOTAL
+                       MOVE 0 TO WS-PERIOD-VALUE-TOTAL
+                   END-IF
+               END-IF
+           END-IF
+
+           ADD SORT-STOCK TO WS-PERIOD-STOCK-TOTAL
+           COMPUTE WS-PERIOD-VALUE-TOTAL = WS-PERIOD-VALUE-TOTAL +
+                   (SORT-STOCK * SORT-SELLING)
+
+           .
+      *
+       320-PRINT-PERIOD-LINE.
+
+           MOVE WS-CURR-TRUCK-ID     TO TL-TRUCK-ID-OUT
+           MOVE WS-CURR-PERIOD       TO TL-PERIOD-OUT
+           MOVE WS-PERIOD-STOCK-TOTAL TO TL-STOCK-OUT
+           MOVE WS-PERIOD-VALUE-TOTAL TO TL-VALUE-OUT
+
+           IF WS-HAVE-PRIOR-PERIOD-SW = 'YES'
+               COMPUTE WS-STOCK-DELTA =
+                       WS-PERIOD-STOCK-TOTAL - WS-LAST-STOCK-TOTAL
+               COMPUTE WS-VALUE-DELTA =
+                       WS-PERIOD-VALUE-TOTAL - WS-LAST-VALUE-TOTAL
+
+               IF WS-STOCK-DELTA > 0
+                   MOVE 'UP'   TO TL-STOCK-TREND-OUT
+               ELSE
+                   IF WS-STOCK-DELTA < 0
+                       MOVE 'DOWN' TO TL-STOCK-TREND-OUT
+                   ELSE
+                       MOVE 'FLAT' TO TL-STOCK-TREND-OUT
+                   END-IF
+               END-IF
+
+               IF WS-VALUE-DELTA > 0
+                   MOVE 'UP'   TO TL-VALUE-TREND-OUT
+               ELSE
+                   IF WS-VALUE-DELTA < 0
+                       MOVE 'DOWN' TO TL-VALUE-TREND-OUT
+                   ELSE
+                       MOVE 'FLAT' TO TL-VALUE-TREND-OUT
+                   END-IF
+               END-IF
+           ELSE
+               MOVE SPACES TO TL-STOCK-TREND-OUT
+               MOVE SPACES TO TL-VALUE-TREND-OUT
+           END-IF
+
+           MOVE TREND-LINE TO PIZZA-TREND-REPORT-REC
+           WRITE PIZZA-TREND-REPORT-REC AFTER ADVANCING 1 LINE
+
+           .
